@@ -3,25 +3,94 @@
        AUTHOR. Luis Machado Reis.
        DATE-WRITTEN. 2025-03-14.
 
+      *> Sample driver for NCURSES-WINDOW: loads its geometry/title
+      *> from the screen-layout file via LOAD-SCREEN-DEF (falling back
+      *> to a stock layout if the named screen isn't on file) so ops
+      *> can reposition or resize this screen without a recompile.
+
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SCREEN-DEF-FILE ASSIGN TO "data/screen-def.dat"
+               ORGANIZATION LINE SEQUENTIAL.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  SCREEN-DEF-FILE.
+       COPY "screen-def.cpy".
+
        WORKING-STORAGE SECTION.
 
-       01 WINDOW-WIDTH     PIC 9(3) VALUE 40.
-       01 WINDOW-HEIGHT    PIC 9(3) VALUE 10.
-       01 WINDOW-X         PIC 9(3) VALUE 5.
-       01 WINDOW-Y         PIC 9(3) VALUE 5.
-       01 SHADOW-ENABLED   PIC X    VALUE 'Y'. 
+       01 WINDOW-WIDTH     PIC 9(3).
+       01 WINDOW-HEIGHT    PIC 9(3).
+       01 WINDOW-X         PIC 9(3).
+       01 WINDOW-Y         PIC 9(3).
+       01 SHADOW-ENABLED   PIC X.
+       01 COLOR-PAIR-ID    PIC 9.
+       01 BORDER-ENABLED   PIC X.
+       01 WINDOW-TITLE     PIC X(40).
+       01 MOUSE-ENABLED    PIC X VALUE 'Y'.
+       01 SCREEN-NAME-WANTED  PIC X(20) VALUE 'SAMPLE-WINDOW'.
+       01 END-OF-FILE-SWITCH   PIC X VALUE 'N'.
+           88 END-OF-SCREEN-DEF-FILE  VALUE 'Y'.
+       COPY "util-control.cpy".
 
        PROCEDURE DIVISION.
-           CALL 'NCURSES-UTIL' USING 'INITIALIZE-NCURSES'.
+           MOVE 'Y' TO UTIL-ENABLE-MOUSE.
+           MOVE 'sample-ncurses-window' TO UTIL-AUDIT-PROGRAM.
+           CALL 'NCURSES-UTIL' USING 'INITIALIZE-NCURSES', UTIL-CONTROL.
 
-           CALL 'NCURSES-WINDOW' USING WINDOW-WIDTH, 
-                                        WINDOW-HEIGHT, 
-                                        WINDOW-X, 
-                                        WINDOW-Y, 
-                                        SHADOW-ENABLED.
+           PERFORM LOAD-SCREEN-DEF.
 
-           CALL 'NCURSES-UTIL' USING 'UNLOAD-NCURSES'.
+           CALL 'NCURSES-WINDOW' USING WINDOW-WIDTH,
+                                        WINDOW-HEIGHT,
+                                        WINDOW-X,
+                                        WINDOW-Y,
+                                        SHADOW-ENABLED,
+                                        COLOR-PAIR-ID,
+                                        BORDER-ENABLED,
+                                        WINDOW-TITLE,
+                                        MOUSE-ENABLED.
+
+           CALL 'NCURSES-UTIL' USING 'UNLOAD-NCURSES', UTIL-CONTROL.
            STOP RUN.
+
+      *> Reads the screen-layout file for SCREEN-NAME-WANTED and
+      *> feeds its fields into the NCURSES-WINDOW call parameters
+      *> above; falls back to the stock layout below if the named
+      *> screen is missing from the file.
+       LOAD-SCREEN-DEF SECTION.
+           MOVE 40 TO WINDOW-WIDTH.
+           MOVE 10 TO WINDOW-HEIGHT.
+           MOVE 5 TO WINDOW-X.
+           MOVE 5 TO WINDOW-Y.
+           MOVE 'Y' TO SHADOW-ENABLED.
+           MOVE 0 TO COLOR-PAIR-ID.
+           MOVE 'Y' TO BORDER-ENABLED.
+           MOVE 'SAMPLE WINDOW' TO WINDOW-TITLE.
+
+           OPEN INPUT SCREEN-DEF-FILE.
+           PERFORM READ-SCREEN-DEF-RECORD
+               UNTIL END-OF-SCREEN-DEF-FILE
+               OR SCREEN-NAME = SCREEN-NAME-WANTED.
+           IF NOT END-OF-SCREEN-DEF-FILE
+               MOVE SCREEN-WIDTH TO WINDOW-WIDTH
+               MOVE SCREEN-HEIGHT TO WINDOW-HEIGHT
+               MOVE SCREEN-X TO WINDOW-X
+               MOVE SCREEN-Y TO WINDOW-Y
+               MOVE SCREEN-SHADOW TO SHADOW-ENABLED
+               MOVE SCREEN-BORDER TO BORDER-ENABLED
+               MOVE SCREEN-COLOR-PAIR TO COLOR-PAIR-ID
+               MOVE SCREEN-TITLE TO WINDOW-TITLE
+           END-IF
+           CLOSE SCREEN-DEF-FILE.
+           EXIT SECTION.
+
+       READ-SCREEN-DEF-RECORD SECTION.
+           READ SCREEN-DEF-FILE
+               AT END
+                   SET END-OF-SCREEN-DEF-FILE TO TRUE
+           END-READ.
+           EXIT SECTION.
+
+       END PROGRAM sample-ncurses-window.

@@ -3,12 +3,35 @@
        AUTHOR. Luis Machado Reis.
        DATE-WRITTEN. 2025-03-14.
 
+      *> Draws a framed pop-up window with an optional offset
+      *> drop-shadow, optional centered title, and an optional
+      *> palette color pair; logs its own open/close/resize to the
+      *> session audit log via NCURSES-UTIL and survives a terminal
+      *> resize by rebuilding itself at the adjusted geometry.
+
        ENVIRONMENT DIVISION.
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
 
        01 WIN-ID             USAGE POINTER.
+       01 SHADOW-WIN-ID      USAGE POINTER.
+       01 SHADOW-ATTR        PIC 9(9) COMP-5 VALUE 262144.
+       01 SHADOW-BKGD-CHAR   PIC 9(9) COMP-5.
+       01 WINDOW-BKGD-CHAR   PIC 9(9) COMP-5.
+       01 COLOR-PAIR-SHIFT   PIC 9(9) COMP-5 VALUE 256.
+       01 SHADOW-Y           PIC 9(3).
+       01 SHADOW-X           PIC 9(3).
+       01 TITLE-START-COL    PIC 9(3).
+       01 STDSCR-ID          USAGE POINTER.
+       01 KEY-CODE           PIC S9(9) COMP-5.
+       01 KEY-RESIZE         PIC 9(4) COMP-5 VALUE 410.
+       01 NEW-TERM-LINES     PIC 9(4) COMP-5.
+       01 NEW-TERM-COLS      PIC 9(4) COMP-5.
+       01 EXIT-REQUESTED-SWITCH     PIC X VALUE 'N'.
+           88 EXIT-REQUESTED VALUE 'Y' WHEN SET TO FALSE IS 'N'.
+       01 AUDIT-ACTION-TO-LOG       PIC X(10).
+       COPY "util-control.cpy".
 
        LINKAGE SECTION.
        01 WINDOW-WIDTH       PIC 9(3).
@@ -16,16 +39,32 @@
        01 WINDOW-X           PIC 9(3).
        01 WINDOW-Y           PIC 9(3).
        01 SHADOW-ENABLED     PIC X.
+       01 COLOR-PAIR-ID      PIC 9.
+       01 BORDER-ENABLED     PIC X.
+       01 WINDOW-TITLE       PIC X(40).
+       01 MOUSE-ENABLED      PIC X.
 
-       PROCEDURE DIVISION USING WINDOW-WIDTH, 
-                                 WINDOW-HEIGHT, 
-                                 WINDOW-X, 
-                                 WINDOW-Y, 
-                                 SHADOW-ENABLED.
+       PROCEDURE DIVISION USING WINDOW-WIDTH,
+                                 WINDOW-HEIGHT,
+                                 WINDOW-X,
+                                 WINDOW-Y,
+                                 SHADOW-ENABLED,
+                                 COLOR-PAIR-ID,
+                                 BORDER-ENABLED,
+                                 WINDOW-TITLE,
+                                 MOUSE-ENABLED.
 
        MAIN-PROCEDURE SECTION.
-           CALL 'NCURSES-UTIL' USING 'INITIALIZE-NCURSES'.
+           IF MOUSE-ENABLED = 'Y'
+               MOVE 'Y' TO UTIL-ENABLE-MOUSE
+           ELSE
+               MOVE 'N' TO UTIL-ENABLE-MOUSE
+           END-IF
+           MOVE 'NCURSES-WINDOW' TO UTIL-AUDIT-PROGRAM.
+           CALL 'NCURSES-UTIL' USING 'INITIALIZE-NCURSES', UTIL-CONTROL.
            PERFORM CREATE-WINDOW.
+           MOVE 'OPEN' TO AUDIT-ACTION-TO-LOG.
+           PERFORM LOG-WINDOW-ACTION.
            PERFORM WAIT-FOR-EXIT.
            STOP RUN.
 
@@ -35,20 +74,139 @@
                                 WINDOW-Y,
                                 WINDOW-X
                                 RETURNING WIN-ID.
-           IF SHADOW-ENABLED = 'Y' THEN
-               CALL 'mvwprintw' USING WIN-ID, 
-                   WINDOW-HEIGHT, 1, 
-                   "Shadow enabled".
+           IF SHADOW-ENABLED = 'Y'
+               PERFORM DRAW-SHADOW
+           END-IF
+      *> wbkgd repaints every blank cell's rendition immediately, so
+      *> the color pair has to be baked into the chtype passed to it
+      *> (not just set via wcolor_set, which only affects text drawn
+      *> after this point) or the window interior stays uncolored.
+           IF COLOR-PAIR-ID > 0
+               CALL 'wcolor_set' USING WIN-ID, COLOR-PAIR-ID, 0
+               COMPUTE WINDOW-BKGD-CHAR =
+                   32 + (COLOR-PAIR-ID * COLOR-PAIR-SHIFT)
+               CALL 'wbkgd' USING WIN-ID, WINDOW-BKGD-CHAR
+           END-IF
+           IF BORDER-ENABLED = 'Y'
+               PERFORM DRAW-BORDER-AND-TITLE
+           END-IF
            CALL 'wrefresh' USING WIN-ID.
 
+      *> Frames the window and, when a title was supplied, centers it
+      *> on the top border so stacked screens stay tellable apart.
+       DRAW-BORDER-AND-TITLE SECTION.
+           CALL 'box' USING WIN-ID, 0, 0.
+           IF WINDOW-TITLE NOT = SPACES
+               COMPUTE TITLE-START-COL =
+                   (WINDOW-WIDTH -
+                    FUNCTION LENGTH(FUNCTION TRIM(WINDOW-TITLE))) / 2
+               CALL 'mvwprintw' USING WIN-ID, 0, TITLE-START-COL,
+                   "%s", FUNCTION TRIM(WINDOW-TITLE)
+           END-IF
+           EXIT SECTION.
+
+      *> Offset newwin one row/column down-right of the main window,
+      *> painted in reverse video, so the pop-up reads as "floating"
+      *> instead of a flat rectangle. The reverse-video attribute has
+      *> to be baked into the wbkgd chtype, not set via wattron, since
+      *> no text is ever explicitly written into this window and
+      *> wbkgd's repaint of every blank cell is what actually decides
+      *> its rendition.
+       DRAW-SHADOW SECTION.
+           COMPUTE SHADOW-Y = WINDOW-Y + 1.
+           COMPUTE SHADOW-X = WINDOW-X + 1.
+           CALL 'newwin' USING WINDOW-HEIGHT,
+                                WINDOW-WIDTH,
+                                SHADOW-Y,
+                                SHADOW-X
+                                RETURNING SHADOW-WIN-ID.
+           COMPUTE SHADOW-BKGD-CHAR = 32 + SHADOW-ATTR.
+           CALL 'wbkgd' USING SHADOW-WIN-ID, SHADOW-BKGD-CHAR.
+           CALL 'wrefresh' USING SHADOW-WIN-ID.
+           EXIT SECTION.
+
        DISPLAY-WINDOW SECTION.
            CALL 'wrefresh' USING WIN-ID.
 
+      *> Blocks on the window until the operator presses a key other
+      *> than a terminal resize; a resize re-fetches LINES/COLS and
+      *> rebuilds the window at the same relative geometry instead of
+      *> leaving stale content on screen.
        WAIT-FOR-EXIT SECTION.
            DISPLAY "Press any key to exit...".
-           CALL 'getch' USING WIN-ID.
+           SET EXIT-REQUESTED TO FALSE.
+           PERFORM EVENT-LOOP UNTIL EXIT-REQUESTED.
+           MOVE 'CLOSE' TO AUDIT-ACTION-TO-LOG.
+           PERFORM LOG-WINDOW-ACTION.
            CALL 'delwin' USING WIN-ID.
-           CALL 'NCURSES-UTIL' USING 'UNLOAD-NCURSES'.
+           IF SHADOW-ENABLED = 'Y'
+               CALL 'delwin' USING SHADOW-WIN-ID
+           END-IF
+           CALL 'NCURSES-UTIL' USING 'UNLOAD-NCURSES', UTIL-CONTROL.
+           EXIT SECTION.
+
+       EVENT-LOOP SECTION.
+           CALL 'wgetch' USING WIN-ID RETURNING KEY-CODE.
+           EVALUATE KEY-CODE
+               WHEN KEY-RESIZE
+                   PERFORM HANDLE-RESIZE
+               WHEN OTHER
+                   SET EXIT-REQUESTED TO TRUE
+           END-EVALUATE
+           EXIT SECTION.
+
+      *> Recipe for a clean resize: leave curses mode, let refresh
+      *> requery the terminal, then re-fetch the new LINES/COLS off
+      *> stdscr before rebuilding the window at the adjusted geometry.
+       HANDLE-RESIZE SECTION.
+           CALL 'endwin'.
+           CALL 'refresh'.
+           CALL 'initscr' RETURNING STDSCR-ID.
+           CALL 'getmaxy' USING STDSCR-ID RETURNING NEW-TERM-LINES.
+           CALL 'getmaxx' USING STDSCR-ID RETURNING NEW-TERM-COLS.
+           CALL 'cbreak'.
+           CALL 'noecho'.
+           CALL 'keypad' USING 0, 1.
+           CALL 'curs_set' USING 0.
+           CALL 'NCURSES-UTIL' USING 'REINIT-PALETTE-MOUSE',
+                                      UTIL-CONTROL.
+           CALL 'delwin' USING WIN-ID.
+           IF SHADOW-ENABLED = 'Y'
+               CALL 'delwin' USING SHADOW-WIN-ID
+           END-IF
+      *> WINDOW-Y/WINDOW-X are unsigned; a terminal that shrank below
+      *> the window's own height/width (not just its position) must
+      *> clamp to 0 rather than let the subtraction below underflow.
+           IF WINDOW-HEIGHT > NEW-TERM-LINES
+               MOVE 0 TO WINDOW-Y
+           ELSE
+               IF WINDOW-Y + WINDOW-HEIGHT > NEW-TERM-LINES
+                   COMPUTE WINDOW-Y = NEW-TERM-LINES - WINDOW-HEIGHT
+               END-IF
+           END-IF
+           IF WINDOW-WIDTH > NEW-TERM-COLS
+               MOVE 0 TO WINDOW-X
+           ELSE
+               IF WINDOW-X + WINDOW-WIDTH > NEW-TERM-COLS
+                   COMPUTE WINDOW-X = NEW-TERM-COLS - WINDOW-WIDTH
+               END-IF
+           END-IF
+           PERFORM CREATE-WINDOW.
+           MOVE 'RESIZE' TO AUDIT-ACTION-TO-LOG.
+           PERFORM LOG-WINDOW-ACTION.
+           EXIT SECTION.
+
+      *> Populates UTIL-CONTROL's audit fields from the current window
+      *> geometry/title and appends one line to the session audit log
+      *> via NCURSES-UTIL.
+       LOG-WINDOW-ACTION SECTION.
+           MOVE AUDIT-ACTION-TO-LOG TO UTIL-AUDIT-ACTION.
+           MOVE WINDOW-TITLE TO UTIL-AUDIT-WINDOW.
+           MOVE WINDOW-WIDTH TO UTIL-AUDIT-WIDTH.
+           MOVE WINDOW-HEIGHT TO UTIL-AUDIT-HEIGHT.
+           MOVE WINDOW-X TO UTIL-AUDIT-X.
+           MOVE WINDOW-Y TO UTIL-AUDIT-Y.
+           CALL 'NCURSES-UTIL' USING 'AUDIT-LOG', UTIL-CONTROL.
            EXIT SECTION.
 
        END PROGRAM NCURSES-WINDOW.

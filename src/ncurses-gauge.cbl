@@ -0,0 +1,108 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NCURSES-GAUGE.
+       AUTHOR. Luis Machado Reis.
+       DATE-WRITTEN. 2026-08-08.
+
+      *> Progress bar/gauge widget: draws a GAUGE-WIDTH-wide bar at
+      *> GAUGE-ROW/GAUGE-COL inside the caller's window, with the
+      *> filled portion (proportional to GAUGE-CURRENT of GAUGE-TOTAL)
+      *> painted in reverse video and a percentage label after it. The
+      *> caller calls this once per update; a long batch step can show
+      *> real-time progress instead of a blinking cursor by re-issuing
+      *> the call each time GAUGE-CURRENT advances. The percentage
+      *> label is built from a zero-suppressed edited picture so it
+      *> reads e.g. "45%" rather than "045%".
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 REVERSE-ATTR                PIC 9(9) COMP-5 VALUE 262144.
+       01 NORMAL-ATTR                 PIC 9(9) COMP-5 VALUE 0.
+       01 FILLED-WIDTH                PIC 9(3).
+       01 EMPTY-WIDTH                 PIC 9(3).
+       01 EMPTY-START-COL             PIC 9(3).
+       01 PERCENT-COMPLETE            PIC 9(3).
+       01 PERCENT-COMPLETE-ED         PIC ZZ9.
+       01 BAR-BLANKS                  PIC X(200) VALUE SPACES.
+       01 PERCENT-LABEL               PIC X(6).
+       01 LABEL-START-COL             PIC 9(3).
+
+      *> BAR-BLANKS backs the reference-modified slice drawn by
+      *> DRAW-FILLED-PORTION/DRAW-EMPTY-PORTION; a caller-supplied
+      *> GAUGE-WIDTH past its capacity would overflow that slice.
+       01 BAR-BUFFER-CAPACITY         PIC 9(3) VALUE 200.
+
+       LINKAGE SECTION.
+       01 GAUGE-WIN-ID                USAGE POINTER.
+       01 GAUGE-ROW                    PIC 9(3).
+       01 GAUGE-COL                    PIC 9(3).
+       01 GAUGE-WIDTH                  PIC 9(3).
+       01 GAUGE-CURRENT                PIC 9(9).
+       01 GAUGE-TOTAL                  PIC 9(9).
+
+       PROCEDURE DIVISION USING GAUGE-WIN-ID, GAUGE-ROW, GAUGE-COL,
+                                 GAUGE-WIDTH, GAUGE-CURRENT,
+                                 GAUGE-TOTAL.
+
+       MAIN-PROCEDURE SECTION.
+           PERFORM COMPUTE-GAUGE-FILL.
+           PERFORM DRAW-FILLED-PORTION.
+           PERFORM DRAW-EMPTY-PORTION.
+           PERFORM DRAW-PERCENT-LABEL.
+           CALL 'wrefresh' USING GAUGE-WIN-ID.
+           GOBACK.
+
+       COMPUTE-GAUGE-FILL SECTION.
+           IF GAUGE-WIDTH > BAR-BUFFER-CAPACITY
+               MOVE BAR-BUFFER-CAPACITY TO GAUGE-WIDTH
+           END-IF
+           IF GAUGE-TOTAL = 0
+               MOVE 0 TO FILLED-WIDTH
+               MOVE 0 TO PERCENT-COMPLETE
+           ELSE
+               COMPUTE FILLED-WIDTH =
+                   GAUGE-WIDTH * GAUGE-CURRENT / GAUGE-TOTAL
+               COMPUTE PERCENT-COMPLETE =
+                   GAUGE-CURRENT * 100 / GAUGE-TOTAL
+           END-IF
+           IF FILLED-WIDTH > GAUGE-WIDTH
+               MOVE GAUGE-WIDTH TO FILLED-WIDTH
+           END-IF
+           IF PERCENT-COMPLETE > 100
+               MOVE 100 TO PERCENT-COMPLETE
+           END-IF
+           COMPUTE EMPTY-WIDTH = GAUGE-WIDTH - FILLED-WIDTH.
+           EXIT SECTION.
+
+       DRAW-FILLED-PORTION SECTION.
+           IF FILLED-WIDTH > 0
+               CALL 'wattron' USING GAUGE-WIN-ID, REVERSE-ATTR
+               CALL 'mvwprintw' USING GAUGE-WIN-ID, GAUGE-ROW,
+                   GAUGE-COL, "%s", BAR-BLANKS(1:FILLED-WIDTH)
+               CALL 'wattroff' USING GAUGE-WIN-ID, REVERSE-ATTR
+           END-IF
+           EXIT SECTION.
+
+       DRAW-EMPTY-PORTION SECTION.
+           IF EMPTY-WIDTH > 0
+               COMPUTE EMPTY-START-COL = GAUGE-COL + FILLED-WIDTH
+               CALL 'mvwprintw' USING GAUGE-WIN-ID, GAUGE-ROW,
+                   EMPTY-START-COL, "%s", BAR-BLANKS(1:EMPTY-WIDTH)
+           END-IF
+           EXIT SECTION.
+
+       DRAW-PERCENT-LABEL SECTION.
+           MOVE SPACES TO PERCENT-LABEL.
+           MOVE PERCENT-COMPLETE TO PERCENT-COMPLETE-ED.
+           STRING FUNCTION TRIM(PERCENT-COMPLETE-ED) DELIMITED BY SIZE
+                  '%' DELIMITED BY SIZE
+               INTO PERCENT-LABEL
+           END-STRING
+           COMPUTE LABEL-START-COL = GAUGE-COL + GAUGE-WIDTH + 1.
+           CALL 'mvwprintw' USING GAUGE-WIN-ID, GAUGE-ROW,
+               LABEL-START-COL, "%s", FUNCTION TRIM(PERCENT-LABEL).
+           EXIT SECTION.
+
+       END PROGRAM NCURSES-GAUGE.

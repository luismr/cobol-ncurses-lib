@@ -0,0 +1,139 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NCURSES-MENU.
+       AUTHOR. Luis Machado Reis.
+       DATE-WRITTEN. 2026-08-08.
+
+      *> Pull-down/pop-up menu primitive: renders MENU-ITEM-TABLE in
+      *> the given window with the current row in reverse video, lets
+      *> the operator arrow up/down, and returns the chosen index on
+      *> Enter or sets CANCELLED-FLAG on Esc. A mouse click on an item
+      *> row (reported via NCURSES-UTIL's GET-MOUSE-EVENT) selects it
+      *> the same as arrowing to it and pressing Enter.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 CURRENT-ROW                PIC 9(2) VALUE 1.
+       01 MENU-IDX                   PIC 9(2).
+       01 KEY-CODE                   PIC S9(9) COMP-5.
+       01 KEY-UP-ARROW               PIC 9(4) COMP-5 VALUE 259.
+       01 KEY-DOWN-ARROW             PIC 9(4) COMP-5 VALUE 258.
+       01 KEY-ENTER-RETURN           PIC 9(4) COMP-5 VALUE 10.
+       01 KEY-ENTER-PAD              PIC 9(4) COMP-5 VALUE 343.
+       01 KEY-ESCAPE                 PIC 9(4) COMP-5 VALUE 27.
+       01 KEY-MOUSE                  PIC 9(4) COMP-5 VALUE 409.
+       01 DONE-SWITCH                PIC X VALUE 'N'.
+           88 MENU-IS-DONE           VALUE 'Y' WHEN SET TO FALSE IS 'N'.
+       01 REVERSE-ATTR               PIC 9(9) COMP-5 VALUE 262144.
+       01 NORMAL-ATTR                PIC 9(9) COMP-5 VALUE 0.
+       01 MOUSE-ROW                  PIC S9(9) COMP-5.
+       01 MOUSE-COL                  PIC S9(9) COMP-5.
+       01 MOUSE-TRAFO-OK             PIC S9(9) COMP-5.
+       COPY "util-control.cpy".
+
+      *> MENU-ITEM-TABLE (menu-items.cpy) is a fixed OCCURS 20 table;
+      *> a caller-supplied MENU-ITEM-COUNT above that would drive an
+      *> out-of-range subscript in RENDER-ONE-ITEM.
+       01 MENU-TABLE-CAPACITY        PIC 9(2) VALUE 20.
+
+       LINKAGE SECTION.
+       01 MENU-WIN-ID                 USAGE POINTER.
+       01 MENU-ITEM-COUNT              PIC 9(2).
+       COPY "menu-items.cpy".
+       01 SELECTED-INDEX               PIC 9(2).
+       01 CANCELLED-FLAG               PIC X.
+
+       PROCEDURE DIVISION USING MENU-WIN-ID, MENU-ITEM-COUNT,
+                                 MENU-ITEM-TABLE, SELECTED-INDEX,
+                                 CANCELLED-FLAG.
+
+       MAIN-PROCEDURE SECTION.
+           IF MENU-ITEM-COUNT > MENU-TABLE-CAPACITY
+               MOVE MENU-TABLE-CAPACITY TO MENU-ITEM-COUNT
+           END-IF
+           MOVE 1 TO CURRENT-ROW.
+           MOVE 'N' TO CANCELLED-FLAG.
+           SET MENU-IS-DONE TO FALSE.
+           PERFORM RENDER-MENU.
+           PERFORM MENU-EVENT-LOOP UNTIL MENU-IS-DONE.
+           GOBACK.
+
+       RENDER-MENU SECTION.
+           PERFORM RENDER-ONE-ITEM
+               VARYING MENU-IDX FROM 1 BY 1
+               UNTIL MENU-IDX > MENU-ITEM-COUNT.
+           CALL 'wrefresh' USING MENU-WIN-ID.
+           EXIT SECTION.
+
+       RENDER-ONE-ITEM SECTION.
+           IF MENU-IDX = CURRENT-ROW
+               CALL 'wattron' USING MENU-WIN-ID, REVERSE-ATTR
+           ELSE
+               CALL 'wattron' USING MENU-WIN-ID, NORMAL-ATTR
+           END-IF
+           CALL 'mvwprintw' USING MENU-WIN-ID, MENU-IDX, 1,
+               "%s", MENU-ITEM-ENTRY(MENU-IDX).
+           EXIT SECTION.
+
+       MENU-EVENT-LOOP SECTION.
+           CALL 'wgetch' USING MENU-WIN-ID RETURNING KEY-CODE.
+           EVALUATE KEY-CODE
+               WHEN KEY-UP-ARROW
+                   PERFORM MOVE-ROW-UP
+                   PERFORM RENDER-MENU
+               WHEN KEY-DOWN-ARROW
+                   PERFORM MOVE-ROW-DOWN
+                   PERFORM RENDER-MENU
+               WHEN KEY-ENTER-RETURN
+                   MOVE CURRENT-ROW TO SELECTED-INDEX
+                   SET MENU-IS-DONE TO TRUE
+               WHEN KEY-ENTER-PAD
+                   MOVE CURRENT-ROW TO SELECTED-INDEX
+                   SET MENU-IS-DONE TO TRUE
+               WHEN KEY-ESCAPE
+                   MOVE 'Y' TO CANCELLED-FLAG
+                   SET MENU-IS-DONE TO TRUE
+               WHEN KEY-MOUSE
+                   PERFORM HANDLE-MOUSE-CLICK
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           EXIT SECTION.
+
+      *> Translates the clicked screen row/column into this window's
+      *> coordinates via wmouse_trafo; a click landing on an item row
+      *> selects it just like arrowing there and pressing Enter.
+       HANDLE-MOUSE-CLICK SECTION.
+           CALL 'NCURSES-UTIL' USING 'GET-MOUSE-EVENT', UTIL-CONTROL.
+           MOVE UTIL-MOUSE-ROW TO MOUSE-ROW.
+           MOVE UTIL-MOUSE-COL TO MOUSE-COL.
+           CALL 'wmouse_trafo' USING MENU-WIN-ID, MOUSE-ROW, MOUSE-COL,
+                                      0
+                                      RETURNING MOUSE-TRAFO-OK.
+           IF MOUSE-TRAFO-OK NOT = 0
+                   AND MOUSE-ROW >= 1 AND MOUSE-ROW <= MENU-ITEM-COUNT
+               MOVE MOUSE-ROW TO CURRENT-ROW
+               MOVE CURRENT-ROW TO SELECTED-INDEX
+               SET MENU-IS-DONE TO TRUE
+           END-IF
+           EXIT SECTION.
+
+       MOVE-ROW-UP SECTION.
+           IF CURRENT-ROW > 1
+               SUBTRACT 1 FROM CURRENT-ROW
+           ELSE
+               MOVE MENU-ITEM-COUNT TO CURRENT-ROW
+           END-IF
+           EXIT SECTION.
+
+       MOVE-ROW-DOWN SECTION.
+           IF CURRENT-ROW < MENU-ITEM-COUNT
+               ADD 1 TO CURRENT-ROW
+           ELSE
+               MOVE 1 TO CURRENT-ROW
+           END-IF
+           EXIT SECTION.
+
+       END PROGRAM NCURSES-MENU.

@@ -0,0 +1,134 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NCURSES-WINDOW-MANAGER.
+       AUTHOR. Luis Machado Reis.
+       DATE-WRITTEN. 2026-08-08.
+
+      *> Tracks every open NCURSES-WINDOW so a multi-panel console can
+      *> restack or refresh the whole set from one place instead of
+      *> one-off DISPLAY-WINDOW calls. A caller creates the window
+      *> itself (CALL 'NCURSES-WINDOW' or the raw newwin/CREATE-WINDOW
+      *> path), then REGISTER-WINDOWs it here to get back a numeric
+      *> handle; FIND-WINDOW, CLOSE-WINDOW and REFRESH-ALL-WINDOWS all
+      *> work off that handle from then on.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 MAX-WINDOWS                PIC 9(3) VALUE 50.
+       01 WIN-IDX                    PIC 9(3).
+       01 SLOT-FOUND-SWITCH          PIC X VALUE 'N'.
+           88 SLOT-FOUND             VALUE 'Y' WHEN SET TO FALSE IS 'N'.
+
+       01 WINDOW-TABLE.
+           05 WT-ENTRY OCCURS 50 TIMES INDEXED BY WT-IDX.
+               10 WT-IN-USE          PIC X.
+                  88 WT-IS-IN-USE           VALUE 'Y'.
+               10 WT-WIN-ID          USAGE POINTER.
+               10 WT-SHADOW-WIN-ID   USAGE POINTER.
+               10 WT-WIDTH           PIC 9(3).
+               10 WT-HEIGHT          PIC 9(3).
+               10 WT-X               PIC 9(3).
+               10 WT-Y               PIC 9(3).
+               10 WT-SHADOW-ENABLED  PIC X.
+
+       LINKAGE SECTION.
+       01 FUNCTION-CODE              PIC X(20).
+       01 MGR-WINDOW-ID               PIC 9(3).
+       COPY "window-entry.cpy".
+       01 FOUND-FLAG                  PIC X.
+
+       PROCEDURE DIVISION USING FUNCTION-CODE, MGR-WINDOW-ID,
+                                 WINDOW-ENTRY, FOUND-FLAG.
+
+       MAIN-PROCEDURE SECTION.
+           EVALUATE FUNCTION-CODE
+               WHEN 'REGISTER-WINDOW'
+                   PERFORM REGISTER-WINDOW
+               WHEN 'FIND-WINDOW'
+                   PERFORM FIND-WINDOW
+               WHEN 'CLOSE-WINDOW'
+                   PERFORM CLOSE-WINDOW
+               WHEN 'REFRESH-ALL-WINDOWS'
+                   PERFORM REFRESH-ALL-WINDOWS
+           END-EVALUATE
+           GOBACK.
+
+       REGISTER-WINDOW SECTION.
+           SET SLOT-FOUND TO FALSE.
+           MOVE 0 TO MGR-WINDOW-ID.
+           PERFORM SCAN-FOR-FREE-SLOT
+               VARYING WT-IDX FROM 1 BY 1
+               UNTIL WT-IDX > MAX-WINDOWS OR SLOT-FOUND.
+           IF SLOT-FOUND
+               MOVE ENTRY-WIN-ID TO WT-WIN-ID(WT-IDX)
+               MOVE ENTRY-SHADOW-WIN-ID TO WT-SHADOW-WIN-ID(WT-IDX)
+               MOVE ENTRY-WIDTH TO WT-WIDTH(WT-IDX)
+               MOVE ENTRY-HEIGHT TO WT-HEIGHT(WT-IDX)
+               MOVE ENTRY-X TO WT-X(WT-IDX)
+               MOVE ENTRY-Y TO WT-Y(WT-IDX)
+               MOVE ENTRY-SHADOW-ENABLED TO WT-SHADOW-ENABLED(WT-IDX)
+               SET WT-IS-IN-USE(WT-IDX) TO TRUE
+               MOVE WT-IDX TO MGR-WINDOW-ID
+               MOVE 'Y' TO FOUND-FLAG
+           ELSE
+               MOVE 'N' TO FOUND-FLAG
+           END-IF
+           EXIT SECTION.
+
+       SCAN-FOR-FREE-SLOT SECTION.
+           IF NOT WT-IS-IN-USE(WT-IDX)
+               SET SLOT-FOUND TO TRUE
+           END-IF
+           EXIT SECTION.
+
+       FIND-WINDOW SECTION.
+           MOVE 'N' TO FOUND-FLAG.
+           IF MGR-WINDOW-ID > 0 AND MGR-WINDOW-ID <= MAX-WINDOWS
+               IF WT-IS-IN-USE(MGR-WINDOW-ID)
+                   MOVE WT-WIN-ID(MGR-WINDOW-ID) TO ENTRY-WIN-ID
+                   MOVE WT-SHADOW-WIN-ID(MGR-WINDOW-ID)
+                       TO ENTRY-SHADOW-WIN-ID
+                   MOVE WT-WIDTH(MGR-WINDOW-ID) TO ENTRY-WIDTH
+                   MOVE WT-HEIGHT(MGR-WINDOW-ID) TO ENTRY-HEIGHT
+                   MOVE WT-X(MGR-WINDOW-ID) TO ENTRY-X
+                   MOVE WT-Y(MGR-WINDOW-ID) TO ENTRY-Y
+                   MOVE WT-SHADOW-ENABLED(MGR-WINDOW-ID)
+                       TO ENTRY-SHADOW-ENABLED
+                   MOVE 'Y' TO FOUND-FLAG
+               END-IF
+           END-IF
+           EXIT SECTION.
+
+       CLOSE-WINDOW SECTION.
+           MOVE 'N' TO FOUND-FLAG.
+           IF MGR-WINDOW-ID > 0 AND MGR-WINDOW-ID <= MAX-WINDOWS
+               IF WT-IS-IN-USE(MGR-WINDOW-ID)
+                   CALL 'delwin' USING WT-WIN-ID(MGR-WINDOW-ID)
+                   IF WT-SHADOW-ENABLED(MGR-WINDOW-ID) = 'Y'
+                       CALL 'delwin'
+                           USING WT-SHADOW-WIN-ID(MGR-WINDOW-ID)
+                   END-IF
+                   MOVE 'N' TO WT-IN-USE(MGR-WINDOW-ID)
+                   MOVE 'Y' TO FOUND-FLAG
+               END-IF
+           END-IF
+           EXIT SECTION.
+
+       REFRESH-ALL-WINDOWS SECTION.
+           PERFORM REFRESH-ONE-WINDOW
+               VARYING WT-IDX FROM 1 BY 1
+               UNTIL WT-IDX > MAX-WINDOWS.
+           EXIT SECTION.
+
+       REFRESH-ONE-WINDOW SECTION.
+           IF WT-IS-IN-USE(WT-IDX)
+               IF WT-SHADOW-ENABLED(WT-IDX) = 'Y'
+                   CALL 'wrefresh' USING WT-SHADOW-WIN-ID(WT-IDX)
+               END-IF
+               CALL 'wrefresh' USING WT-WIN-ID(WT-IDX)
+           END-IF
+           EXIT SECTION.
+
+       END PROGRAM NCURSES-WINDOW-MANAGER.

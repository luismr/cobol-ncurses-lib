@@ -0,0 +1,283 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NCURSES-FIELD.
+       AUTHOR. Luis Machado Reis.
+       DATE-WRITTEN. 2026-08-08.
+
+      *> Data-entry subsystem: drives a small table of labeled input
+      *> fields (row, column, length, numeric/alphanumeric type,
+      *> required flag) through one entry loop. Fields are overtype,
+      *> 3270-style: the cursor advances as keys are typed, backspace
+      *> erases the previous position, and the left/right arrows move
+      *> within the field without changing its content. A field that
+      *> fails its PICTURE-style mask on Tab/Enter is flagged in the
+      *> error color pair (see NCURSES-UTIL's palette) until corrected.
+      *> A mouse click on a field row (via NCURSES-UTIL's
+      *> GET-MOUSE-EVENT) moves focus there the same as Tabbing to it.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 CURRENT-FIELD-IDX          PIC 9(2) VALUE 1.
+       01 CURSOR-POS                 PIC 9(2) VALUE 1.
+       01 KEY-CODE                   PIC S9(9) COMP-5.
+       01 TYPED-CHAR                 PIC X.
+
+       01 KEY-LEFT-ARROW             PIC 9(4) COMP-5 VALUE 260.
+       01 KEY-RIGHT-ARROW            PIC 9(4) COMP-5 VALUE 261.
+       01 KEY-TAB                    PIC 9(4) COMP-5 VALUE 9.
+       01 KEY-ENTER-RETURN           PIC 9(4) COMP-5 VALUE 10.
+       01 KEY-ENTER-PAD              PIC 9(4) COMP-5 VALUE 343.
+       01 KEY-ESCAPE                 PIC 9(4) COMP-5 VALUE 27.
+       01 KEY-BACKSPACE              PIC 9(4) COMP-5 VALUE 263.
+       01 KEY-BACKSPACE-ALT          PIC 9(4) COMP-5 VALUE 127.
+       01 KEY-MOUSE                  PIC 9(4) COMP-5 VALUE 409.
+       01 MOUSE-ROW                  PIC S9(9) COMP-5.
+       01 MOUSE-COL                  PIC S9(9) COMP-5.
+       01 MOUSE-TRAFO-OK             PIC S9(9) COMP-5.
+       01 CLICKED-FIELD-IDX          PIC 9(2).
+       COPY "util-control.cpy".
+
+       01 COLOR-PAIR-ERROR           PIC 9 VALUE 3.
+       01 COLOR-PAIR-NONE            PIC 9 VALUE 0.
+
+       01 DONE-SWITCH                PIC X VALUE 'N'.
+           88 ENTRY-IS-DONE          VALUE 'Y' WHEN SET TO FALSE IS 'N'.
+       01 SCAN-IDX                   PIC 9(2).
+       01 CURSOR-ABS-COL             PIC 9(3).
+       01 ALL-BLANK-SWITCH           PIC X.
+           88 FIELD-ALL-BLANK        VALUE 'Y'.
+       01 NON-NUMERIC-SWITCH         PIC X.
+           88 FIELD-HAS-NON-NUMERIC  VALUE 'Y'.
+
+      *> FIELD-DEF-TABLE (field-def.cpy) is a fixed OCCURS 10 table;
+      *> a caller-supplied FIELD-COUNT above that would drive an
+      *> out-of-range subscript in DRAW-ONE-FIELD/FIND-FIELD-AT-ROW.
+       01 FIELD-TABLE-CAPACITY       PIC 9(2) VALUE 10.
+
+      *> FIELD-VALUE holds at most 40 bytes; a FIELD-DEF-TABLE entry
+      *> with a FIELD-LEN past that would overflow the reference
+      *> modification in DRAW-ONE-FIELD/ACCEPT-TYPED-CHARACTER.
+       01 FIELD-VALUE-CAPACITY       PIC 9(2) VALUE 40.
+
+       01 AUDIT-ACTION-TO-LOG        PIC X(10).
+
+       LINKAGE SECTION.
+       01 FIELD-WIN-ID                USAGE POINTER.
+       01 FIELD-COUNT                  PIC 9(2).
+       COPY "field-def.cpy".
+       01 CANCELLED-FLAG               PIC X.
+
+       PROCEDURE DIVISION USING FIELD-WIN-ID, FIELD-COUNT,
+                                 FIELD-DEF-TABLE, CANCELLED-FLAG.
+
+       MAIN-PROCEDURE SECTION.
+           IF FIELD-COUNT > FIELD-TABLE-CAPACITY
+               MOVE FIELD-TABLE-CAPACITY TO FIELD-COUNT
+           END-IF
+           PERFORM CLAMP-FIELD-LENGTH
+               VARYING SCAN-IDX FROM 1 BY 1
+               UNTIL SCAN-IDX > FIELD-COUNT.
+           MOVE 1 TO CURRENT-FIELD-IDX.
+           MOVE 1 TO CURSOR-POS.
+           MOVE 'N' TO CANCELLED-FLAG.
+           MOVE 'NCURSES-FIELD' TO UTIL-AUDIT-PROGRAM.
+           SET ENTRY-IS-DONE TO FALSE.
+           MOVE 'START' TO AUDIT-ACTION-TO-LOG.
+           PERFORM LOG-FIELD-ACTION.
+           PERFORM DRAW-ALL-FIELDS.
+           PERFORM FIELD-ENTRY-LOOP UNTIL ENTRY-IS-DONE.
+           MOVE 'EXIT' TO AUDIT-ACTION-TO-LOG.
+           PERFORM LOG-FIELD-ACTION.
+           GOBACK.
+
+       CLAMP-FIELD-LENGTH SECTION.
+           IF FIELD-LEN(SCAN-IDX) > FIELD-VALUE-CAPACITY
+               MOVE FIELD-VALUE-CAPACITY TO FIELD-LEN(SCAN-IDX)
+           END-IF
+           EXIT SECTION.
+
+      *> Records this data-entry session's start and exit to the
+      *> session audit log, so there's a trail of which operator
+      *> opened a parameter-entry screen and when.
+       LOG-FIELD-ACTION SECTION.
+           MOVE AUDIT-ACTION-TO-LOG TO UTIL-AUDIT-ACTION.
+           MOVE SPACES TO UTIL-AUDIT-WINDOW.
+           MOVE 0 TO UTIL-AUDIT-WIDTH.
+           MOVE 0 TO UTIL-AUDIT-HEIGHT.
+           MOVE 0 TO UTIL-AUDIT-X.
+           MOVE 0 TO UTIL-AUDIT-Y.
+           CALL 'NCURSES-UTIL' USING 'AUDIT-LOG', UTIL-CONTROL.
+           EXIT SECTION.
+
+       DRAW-ALL-FIELDS SECTION.
+           PERFORM DRAW-ONE-FIELD
+               VARYING SCAN-IDX FROM 1 BY 1
+               UNTIL SCAN-IDX > FIELD-COUNT.
+           PERFORM POSITION-CURSOR.
+           CALL 'wrefresh' USING FIELD-WIN-ID.
+           EXIT SECTION.
+
+       DRAW-ONE-FIELD SECTION.
+           IF FIELD-IS-VALID(SCAN-IDX)
+               CALL 'wcolor_set' USING FIELD-WIN-ID, COLOR-PAIR-NONE, 0
+           ELSE
+               CALL 'wcolor_set' USING FIELD-WIN-ID, COLOR-PAIR-ERROR, 0
+           END-IF
+           CALL 'mvwprintw' USING FIELD-WIN-ID,
+               FIELD-ROW(SCAN-IDX), FIELD-COL(SCAN-IDX),
+               "%s", FIELD-VALUE(SCAN-IDX)(1:FIELD-LEN(SCAN-IDX)).
+           EXIT SECTION.
+
+       POSITION-CURSOR SECTION.
+           COMPUTE CURSOR-ABS-COL =
+               FIELD-COL(CURRENT-FIELD-IDX) + CURSOR-POS - 1.
+           CALL 'wmove' USING FIELD-WIN-ID,
+               FIELD-ROW(CURRENT-FIELD-IDX), CURSOR-ABS-COL.
+           EXIT SECTION.
+
+       FIELD-ENTRY-LOOP SECTION.
+           PERFORM POSITION-CURSOR.
+           CALL 'wgetch' USING FIELD-WIN-ID RETURNING KEY-CODE.
+           EVALUATE KEY-CODE
+               WHEN KEY-LEFT-ARROW
+                   IF CURSOR-POS > 1
+                       SUBTRACT 1 FROM CURSOR-POS
+                   END-IF
+               WHEN KEY-RIGHT-ARROW
+                   IF CURSOR-POS < FIELD-LEN(CURRENT-FIELD-IDX)
+                       ADD 1 TO CURSOR-POS
+                   END-IF
+               WHEN KEY-BACKSPACE
+                   PERFORM BACKSPACE-IN-FIELD
+               WHEN KEY-BACKSPACE-ALT
+                   PERFORM BACKSPACE-IN-FIELD
+               WHEN KEY-TAB
+                   PERFORM VALIDATE-CURRENT-FIELD
+                   IF FIELD-IS-VALID(CURRENT-FIELD-IDX)
+                       PERFORM ADVANCE-TO-NEXT-FIELD
+                   END-IF
+                   PERFORM DRAW-ALL-FIELDS
+               WHEN KEY-ENTER-RETURN
+                   PERFORM ACCEPT-ENTER-KEY
+               WHEN KEY-ENTER-PAD
+                   PERFORM ACCEPT-ENTER-KEY
+               WHEN KEY-ESCAPE
+                   MOVE 'Y' TO CANCELLED-FLAG
+                   SET ENTRY-IS-DONE TO TRUE
+               WHEN KEY-MOUSE
+                   PERFORM HANDLE-MOUSE-CLICK
+               WHEN OTHER
+                   PERFORM ACCEPT-TYPED-CHARACTER
+           END-EVALUATE
+           EXIT SECTION.
+
+      *> Translates the clicked screen row/column into this window's
+      *> coordinates via wmouse_trafo, then moves focus to whichever
+      *> field owns that row — the mouse equivalent of Tabbing there.
+       HANDLE-MOUSE-CLICK SECTION.
+           CALL 'NCURSES-UTIL' USING 'GET-MOUSE-EVENT', UTIL-CONTROL.
+           MOVE UTIL-MOUSE-ROW TO MOUSE-ROW.
+           MOVE UTIL-MOUSE-COL TO MOUSE-COL.
+           CALL 'wmouse_trafo' USING FIELD-WIN-ID, MOUSE-ROW, MOUSE-COL,
+                                      0
+                                      RETURNING MOUSE-TRAFO-OK.
+           IF MOUSE-TRAFO-OK NOT = 0
+               MOVE 0 TO CLICKED-FIELD-IDX
+               PERFORM FIND-FIELD-AT-ROW
+                   VARYING SCAN-IDX FROM 1 BY 1
+                   UNTIL SCAN-IDX > FIELD-COUNT
+               IF CLICKED-FIELD-IDX > 0
+                   PERFORM VALIDATE-CURRENT-FIELD
+                   MOVE CLICKED-FIELD-IDX TO CURRENT-FIELD-IDX
+                   MOVE 1 TO CURSOR-POS
+                   PERFORM DRAW-ALL-FIELDS
+               END-IF
+           END-IF
+           EXIT SECTION.
+
+       FIND-FIELD-AT-ROW SECTION.
+           IF CLICKED-FIELD-IDX = 0
+                   AND FIELD-ROW(SCAN-IDX) = MOUSE-ROW
+               MOVE SCAN-IDX TO CLICKED-FIELD-IDX
+           END-IF
+           EXIT SECTION.
+
+       ACCEPT-ENTER-KEY SECTION.
+           PERFORM VALIDATE-CURRENT-FIELD.
+           IF FIELD-IS-VALID(CURRENT-FIELD-IDX)
+               IF CURRENT-FIELD-IDX >= FIELD-COUNT
+                   SET ENTRY-IS-DONE TO TRUE
+               ELSE
+                   PERFORM ADVANCE-TO-NEXT-FIELD
+               END-IF
+           END-IF
+           PERFORM DRAW-ALL-FIELDS.
+           EXIT SECTION.
+
+       ACCEPT-TYPED-CHARACTER SECTION.
+           IF KEY-CODE >= 32 AND KEY-CODE <= 126
+               MOVE FUNCTION CHAR(KEY-CODE + 1) TO TYPED-CHAR
+               MOVE TYPED-CHAR
+                   TO FIELD-VALUE(CURRENT-FIELD-IDX)(CURSOR-POS:1)
+               IF CURSOR-POS < FIELD-LEN(CURRENT-FIELD-IDX)
+                   ADD 1 TO CURSOR-POS
+               END-IF
+               PERFORM DRAW-ALL-FIELDS
+           END-IF
+           EXIT SECTION.
+
+       BACKSPACE-IN-FIELD SECTION.
+           IF CURSOR-POS > 1
+               SUBTRACT 1 FROM CURSOR-POS
+           END-IF
+           MOVE SPACE
+               TO FIELD-VALUE(CURRENT-FIELD-IDX)(CURSOR-POS:1).
+           PERFORM DRAW-ALL-FIELDS.
+           EXIT SECTION.
+
+       ADVANCE-TO-NEXT-FIELD SECTION.
+           IF CURRENT-FIELD-IDX < FIELD-COUNT
+               ADD 1 TO CURRENT-FIELD-IDX
+           ELSE
+               MOVE 1 TO CURRENT-FIELD-IDX
+           END-IF
+           MOVE 1 TO CURSOR-POS.
+           EXIT SECTION.
+
+      *> Enforces the PICTURE-style mask: numeric fields may only
+      *> contain digits, alphanumeric fields accept anything typeable.
+       VALIDATE-CURRENT-FIELD SECTION.
+           SET FIELD-IS-VALID(CURRENT-FIELD-IDX) TO TRUE.
+           MOVE 'N' TO ALL-BLANK-SWITCH.
+           IF FIELD-VALUE(CURRENT-FIELD-IDX)
+                   (1:FIELD-LEN(CURRENT-FIELD-IDX)) = SPACES
+               MOVE 'Y' TO ALL-BLANK-SWITCH
+           END-IF
+           IF FIELD-IS-REQUIRED(CURRENT-FIELD-IDX)
+                   AND FIELD-ALL-BLANK
+               MOVE 'N' TO FIELD-VALID(CURRENT-FIELD-IDX)
+           END-IF
+           IF FIELD-IS-NUMERIC(CURRENT-FIELD-IDX)
+                   AND NOT FIELD-ALL-BLANK
+               MOVE 'N' TO NON-NUMERIC-SWITCH
+               PERFORM CHECK-NUMERIC-CHARACTER
+                   VARYING SCAN-IDX FROM 1 BY 1
+                   UNTIL SCAN-IDX > FIELD-LEN(CURRENT-FIELD-IDX)
+               IF FIELD-HAS-NON-NUMERIC
+                   MOVE 'N' TO FIELD-VALID(CURRENT-FIELD-IDX)
+               END-IF
+           END-IF
+           EXIT SECTION.
+
+       CHECK-NUMERIC-CHARACTER SECTION.
+           IF FIELD-VALUE(CURRENT-FIELD-IDX)(SCAN-IDX:1) NOT = SPACE
+               IF FIELD-VALUE(CURRENT-FIELD-IDX)(SCAN-IDX:1) < '0'
+                   OR FIELD-VALUE(CURRENT-FIELD-IDX)(SCAN-IDX:1) > '9'
+                   MOVE 'Y' TO NON-NUMERIC-SWITCH
+               END-IF
+           END-IF
+           EXIT SECTION.
+
+       END PROGRAM NCURSES-FIELD.

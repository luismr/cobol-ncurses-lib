@@ -3,22 +3,264 @@
        AUTHOR. Luis Machado Reis.
        DATE-WRITTEN. 2025-03-14.
 
+      *> Shared ncurses services called by every screen program:
+      *> INITIALIZE-NCURSES (initscr, the standard start_color
+      *> palette, a UTF-8 locale, optional mouse reporting, and an
+      *> abend-safe cleanup trap via NCURSES-ABEND-TRAP) and
+      *> UNLOAD-NCURSES bookend a session; GET-MOUSE-EVENT hands back
+      *> the clicked row/column/button after a caller sees KEY_MOUSE;
+      *> AUDIT-LOG appends a timestamped line to the session audit log.
+      *> FUNCTION-CODE picks which section runs for a given call.
+
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "data/audit.log"
+               ORGANIZATION LINE SEQUENTIAL.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-RECORD          PIC X(200).
+
+       WORKING-STORAGE SECTION.
+
+      *> ---- color pair identifiers --------------------------------
+      *> Standard palette set up once by INITIALIZE-NCURSES; screens
+      *> refer to these by number via the COLOR-PAIR-ID parameter on
+      *> NCURSES-WINDOW.
+       01 COLOR-PAIR-OK             PIC 9 VALUE 1.
+       01 COLOR-PAIR-WARNING        PIC 9 VALUE 2.
+       01 COLOR-PAIR-ERROR          PIC 9 VALUE 3.
+       01 COLOR-PAIR-TITLE          PIC 9 VALUE 4.
+       01 COLOR-PAIR-HIGHLIGHT      PIC 9 VALUE 5.
+
+       01 COLOR-BLACK               PIC 9(2) VALUE 0.
+       01 COLOR-RED                 PIC 9(2) VALUE 1.
+       01 COLOR-GREEN               PIC 9(2) VALUE 2.
+       01 COLOR-YELLOW              PIC 9(2) VALUE 3.
+       01 COLOR-CYAN                PIC 9(2) VALUE 6.
+       01 COLOR-WHITE               PIC 9(2) VALUE 7.
+
+      *> ---- abend-safe cleanup trap --------------------------------
+       01 ABEND-HANDLER-PTR         PROCEDURE-POINTER.
+       01 SIG-HUP                   PIC 9(2) VALUE 1.
+       01 SIG-INT                   PIC 9(2) VALUE 2.
+       01 SIG-ABRT                  PIC 9(2) VALUE 6.
+       01 SIG-SEGV                  PIC 9(2) VALUE 11.
+       01 SIG-TERM                  PIC 9(2) VALUE 15.
+       01 NCURSES-LOADED-SWITCH     PIC X VALUE 'N'.
+           88 NCURSES-IS-LOADED     VALUE 'Y' WHEN SET TO FALSE IS 'N'.
+
+      *> ---- mouse support --------------------------------------------
+       01 ALL-MOUSE-EVENTS          PIC 9(9) COMP-5 VALUE 268435455.
+       01 MOUSE-EVENT-MASK          PIC 9(9) COMP-5.
+       01 MOUSE-OLD-EVENT-MASK      PIC 9(9) COMP-5.
+
+      *> mevent_t-shaped buffer used by the getmouse() C binding:
+      *> short id; int x, y, z; long bstate.
+       01 MOUSE-EVENT-BUFFER.
+           05 MEVT-ID                PIC 9(4) COMP-5.
+           05 MEVT-X                 PIC S9(9) COMP-5.
+           05 MEVT-Y                 PIC S9(9) COMP-5.
+           05 MEVT-Z                 PIC S9(9) COMP-5.
+           05 MEVT-BSTATE            PIC 9(9) COMP-5.
+
+      *> ---- audit log --------------------------------------------
+       01 AUDIT-TIMESTAMP.
+           05 AUDIT-TS-DATE          PIC X(10).
+           05 FILLER                 PIC X VALUE SPACE.
+           05 AUDIT-TS-TIME          PIC X(8).
+       01 AUDIT-CURRENT-DATE-TIME.
+           05 AUDIT-CC-YY            PIC 9(4).
+           05 AUDIT-MM               PIC 9(2).
+           05 AUDIT-DD               PIC 9(2).
+           05 AUDIT-HH               PIC 9(2).
+           05 AUDIT-MIN              PIC 9(2).
+           05 AUDIT-SS               PIC 9(2).
+           05 FILLER                 PIC X(9).
+       01 AUDIT-USER-ID              PIC X(20).
+
+      *> ---- UTF-8 locale negotiation -------------------------------
+      *> setlocale(LC_ALL, "") before initscr so ncursesw (this library
+      *> is linked against the wide-character build) renders whatever
+      *> multibyte characters the operator's environment locale calls
+      *> for, instead of the "C" locale's single-byte default.
+       01 LOCALE-ALL                PIC 9(2) VALUE 6.
+       01 LOCALE-EMPTY              PIC X(1) VALUE LOW-VALUES.
+
+       LINKAGE SECTION.
+       01 FUNCTION-CODE              PIC X(20).
+       COPY "util-control.cpy".
+       01 TRAPPED-SIGNAL             PIC 9(9) COMP-5.
+
+       PROCEDURE DIVISION USING FUNCTION-CODE, UTIL-CONTROL.
 
-       PROCEDURE DIVISION.
+       MAIN-PROCEDURE SECTION.
+           EVALUATE FUNCTION-CODE
+               WHEN 'INITIALIZE-NCURSES'
+                   PERFORM INITIALIZE-NCURSES
+               WHEN 'UNLOAD-NCURSES'
+                   PERFORM UNLOAD-NCURSES
+               WHEN 'GET-MOUSE-EVENT'
+                   PERFORM GET-MOUSE-EVENT
+               WHEN 'AUDIT-LOG'
+                   PERFORM WRITE-AUDIT-LOG
+               WHEN 'REINIT-PALETTE-MOUSE'
+                   PERFORM REINIT-PALETTE-MOUSE
+           END-EVALUATE
+           GOBACK.
 
        INITIALIZE-NCURSES SECTION.
+           CALL 'setlocale' USING BY VALUE LOCALE-ALL
+                                   BY REFERENCE LOCALE-EMPTY.
            CALL 'initscr'.
+           CALL 'start_color'.
+           CALL 'init_pair' USING COLOR-PAIR-OK, COLOR-GREEN,
+                                   COLOR-BLACK.
+           CALL 'init_pair' USING COLOR-PAIR-WARNING, COLOR-YELLOW,
+                                   COLOR-BLACK.
+           CALL 'init_pair' USING COLOR-PAIR-ERROR, COLOR-RED,
+                                   COLOR-BLACK.
+           CALL 'init_pair' USING COLOR-PAIR-TITLE, COLOR-CYAN,
+                                   COLOR-BLACK.
+           CALL 'init_pair' USING COLOR-PAIR-HIGHLIGHT, COLOR-WHITE,
+                                   COLOR-CYAN.
            CALL 'cbreak'.
            CALL 'noecho'.
            CALL 'keypad' USING 0, 1.
            CALL 'curs_set' USING 0.
+           IF UTIL-MOUSE-ON
+               PERFORM ENABLE-MOUSE
+           END-IF
+           SET ABEND-HANDLER-PTR TO ENTRY 'NCURSES-ABEND-TRAP'.
+           CALL 'signal' USING BY VALUE SIG-HUP,
+                                BY VALUE ABEND-HANDLER-PTR.
+           CALL 'signal' USING BY VALUE SIG-INT,
+                                BY VALUE ABEND-HANDLER-PTR.
+           CALL 'signal' USING BY VALUE SIG-ABRT,
+                                BY VALUE ABEND-HANDLER-PTR.
+           CALL 'signal' USING BY VALUE SIG-SEGV,
+                                BY VALUE ABEND-HANDLER-PTR.
+           CALL 'signal' USING BY VALUE SIG-TERM,
+                                BY VALUE ABEND-HANDLER-PTR.
+           SET NCURSES-IS-LOADED TO TRUE.
+           MOVE 'INIT' TO UTIL-AUDIT-ACTION.
+           MOVE SPACES TO UTIL-AUDIT-WINDOW.
+           PERFORM WRITE-AUDIT-LOG.
+           EXIT SECTION.
+
+      *> A second initscr() after endwin() (the HANDLE-RESIZE recipe in
+      *> NCURSES-WINDOW) drops the color-pair table and mouse mask set
+      *> up by INITIALIZE-NCURSES; a caller that rebuilds its terminal
+      *> across a resize needs these reapplied without re-running
+      *> initscr/signal-trap registration/audit-log INIT a second time.
+       REINIT-PALETTE-MOUSE SECTION.
+           CALL 'start_color'.
+           CALL 'init_pair' USING COLOR-PAIR-OK, COLOR-GREEN,
+                                   COLOR-BLACK.
+           CALL 'init_pair' USING COLOR-PAIR-WARNING, COLOR-YELLOW,
+                                   COLOR-BLACK.
+           CALL 'init_pair' USING COLOR-PAIR-ERROR, COLOR-RED,
+                                   COLOR-BLACK.
+           CALL 'init_pair' USING COLOR-PAIR-TITLE, COLOR-CYAN,
+                                   COLOR-BLACK.
+           CALL 'init_pair' USING COLOR-PAIR-HIGHLIGHT, COLOR-WHITE,
+                                   COLOR-CYAN.
+           IF UTIL-MOUSE-ON
+               PERFORM ENABLE-MOUSE
+           END-IF
+           EXIT SECTION.
+
+       ENABLE-MOUSE SECTION.
+           MOVE ALL-MOUSE-EVENTS TO MOUSE-EVENT-MASK.
+           CALL 'mousemask' USING BY VALUE MOUSE-EVENT-MASK,
+                                   BY REFERENCE MOUSE-OLD-EVENT-MASK.
+           EXIT SECTION.
+
+      *> Hands back the row/column/button of the most recent KEY_MOUSE
+      *> event; the caller must have already seen KEY_MOUSE come out
+      *> of its own wgetch before asking for this.
+       GET-MOUSE-EVENT SECTION.
+           CALL 'getmouse' USING MOUSE-EVENT-BUFFER.
+           MOVE MEVT-Y TO UTIL-MOUSE-ROW.
+           MOVE MEVT-X TO UTIL-MOUSE-COL.
+           MOVE MEVT-BSTATE TO UTIL-MOUSE-BUTTON.
            EXIT SECTION.
 
        UNLOAD-NCURSES SECTION.
-           CALL 'endwin'.
+           IF NCURSES-IS-LOADED
+               CALL 'endwin'
+               SET NCURSES-IS-LOADED TO FALSE
+               MOVE 'UNLOAD' TO UTIL-AUDIT-ACTION
+               MOVE SPACES TO UTIL-AUDIT-WINDOW
+               PERFORM WRITE-AUDIT-LOG
+           END-IF
+           EXIT SECTION.
+
+      *> ---- signal handler entry point ------------------------------
+      *> Registered with the C library via CALL 'signal' above so that
+      *> a crashed screen (or a dropped operator session) still forces
+      *> endwin before the process dies, instead of leaving the
+      *> terminal stuck in raw/noecho mode.
+       NCURSES-ABEND-TRAP SECTION.
+       ENTRY 'NCURSES-ABEND-TRAP' USING TRAPPED-SIGNAL.
+           IF NCURSES-IS-LOADED
+               CALL 'endwin'
+               SET NCURSES-IS-LOADED TO FALSE
+           END-IF
+           CALL 'exit' USING BY VALUE TRAPPED-SIGNAL.
+           EXIT SECTION.
+
+      *> ---- audit logging -----------------------------------------
+      *> Appends one line recording who did what to which window, so
+      *> we have a trail to match against the batch job history when
+      *> a production job gets altered from one of these consoles.
+       WRITE-AUDIT-LOG SECTION.
+           ACCEPT AUDIT-CURRENT-DATE-TIME FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-USER-ID FROM ENVIRONMENT 'USER'.
+           IF AUDIT-USER-ID = SPACES
+               MOVE 'UNKNOWN' TO AUDIT-USER-ID
+           END-IF
+           STRING AUDIT-CC-YY DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  AUDIT-MM DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  AUDIT-DD DELIMITED BY SIZE
+               INTO AUDIT-TS-DATE
+           END-STRING
+           ACCEPT AUDIT-CURRENT-DATE-TIME FROM TIME.
+           STRING AUDIT-HH DELIMITED BY SIZE
+                  ':' DELIMITED BY SIZE
+                  AUDIT-MIN DELIMITED BY SIZE
+                  ':' DELIMITED BY SIZE
+                  AUDIT-SS DELIMITED BY SIZE
+               INTO AUDIT-TS-TIME
+           END-STRING
+           STRING AUDIT-TS-DATE DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  AUDIT-TS-TIME DELIMITED BY SIZE
+                  ' USER=' DELIMITED BY SIZE
+                  AUDIT-USER-ID DELIMITED BY SIZE
+                  ' PGM=' DELIMITED BY SIZE
+                  UTIL-AUDIT-PROGRAM DELIMITED BY SIZE
+                  ' WINDOW=' DELIMITED BY SIZE
+                  UTIL-AUDIT-WINDOW DELIMITED BY SIZE
+                  ' ACTION=' DELIMITED BY SIZE
+                  UTIL-AUDIT-ACTION DELIMITED BY SIZE
+                  ' W=' DELIMITED BY SIZE
+                  UTIL-AUDIT-WIDTH DELIMITED BY SIZE
+                  ' H=' DELIMITED BY SIZE
+                  UTIL-AUDIT-HEIGHT DELIMITED BY SIZE
+                  ' X=' DELIMITED BY SIZE
+                  UTIL-AUDIT-X DELIMITED BY SIZE
+                  ' Y=' DELIMITED BY SIZE
+                  UTIL-AUDIT-Y DELIMITED BY SIZE
+               INTO AUDIT-LOG-RECORD
+           END-STRING
+           OPEN EXTEND AUDIT-LOG-FILE.
+           WRITE AUDIT-LOG-RECORD.
+           CLOSE AUDIT-LOG-FILE.
            EXIT SECTION.
 
        END PROGRAM NCURSES-UTIL.

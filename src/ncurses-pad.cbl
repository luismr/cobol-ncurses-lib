@@ -0,0 +1,155 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NCURSES-PAD.
+       AUTHOR. Luis Machado Reis.
+       DATE-WRITTEN. 2026-08-08.
+
+      *> Wraps newpad/prefresh so content taller than the terminal
+      *> (a spooled batch log, an exception listing) can be scrolled
+      *> instead of truncated. The pad is PAD-LINES tall/PAD-COLS
+      *> wide; only a VIEW-HEIGHT x VIEW-WIDTH window starting at
+      *> TOP-LINE is ever visible, moved by KEY_UP/KEY_DOWN/
+      *> KEY_NPAGE/KEY_PPAGE. Esc or Enter ends the viewer.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 PAD-ID                     USAGE POINTER.
+       01 TOP-LINE                   PIC 9(5) VALUE 0.
+       01 LAST-LINE                  PIC 9(5).
+       01 KEY-CODE                   PIC S9(9) COMP-5.
+
+       01 KEY-UP-ARROW               PIC 9(4) COMP-5 VALUE 259.
+       01 KEY-DOWN-ARROW             PIC 9(4) COMP-5 VALUE 258.
+       01 KEY-PAGE-UP                PIC 9(4) COMP-5 VALUE 339.
+       01 KEY-PAGE-DOWN              PIC 9(4) COMP-5 VALUE 338.
+       01 KEY-ENTER-RETURN           PIC 9(4) COMP-5 VALUE 10.
+       01 KEY-ENTER-PAD              PIC 9(4) COMP-5 VALUE 343.
+       01 KEY-ESCAPE                 PIC 9(4) COMP-5 VALUE 27.
+
+       01 DONE-SWITCH                PIC X VALUE 'N'.
+           88 PAD-VIEW-IS-DONE       VALUE 'Y' WHEN SET TO FALSE IS 'N'.
+
+       01 PAD-LINE-IDX                PIC 9(5).
+       01 PAD-BOTTOM-ROW               PIC 9(5).
+       01 PAD-RIGHT-COL                PIC 9(5).
+       01 VIEW-BOTTOM-ROW               PIC 9(5).
+       01 VIEW-RIGHT-COL                PIC 9(5).
+       01 PAD-LINE-ROW                  PIC 9(5).
+
+      *> PAD-TEXT-TABLE is a fixed OCCURS 500 table; a caller-supplied
+      *> PAD-LINES above that would drive an out-of-range subscript in
+      *> WRITE-ONE-PAD-LINE.
+       01 PAD-TABLE-CAPACITY            PIC 9(5) VALUE 500.
+
+       LINKAGE SECTION.
+       01 PAD-LINES                  PIC 9(5).
+       01 PAD-COLS                   PIC 9(5).
+       01 PAD-TEXT-TABLE.
+           05 PAD-TEXT-LINE OCCURS 500 TIMES PIC X(200).
+       01 VIEW-TOP-ROW                PIC 9(3).
+       01 VIEW-LEFT-COL                PIC 9(3).
+       01 VIEW-HEIGHT                  PIC 9(3).
+       01 VIEW-WIDTH                   PIC 9(3).
+
+       PROCEDURE DIVISION USING PAD-LINES, PAD-COLS, PAD-TEXT-TABLE,
+                                 VIEW-TOP-ROW, VIEW-LEFT-COL,
+                                 VIEW-HEIGHT, VIEW-WIDTH.
+
+       MAIN-PROCEDURE SECTION.
+           IF PAD-LINES > PAD-TABLE-CAPACITY
+               MOVE PAD-TABLE-CAPACITY TO PAD-LINES
+           END-IF
+      *> PAD-LINES/VIEW-HEIGHT are unsigned; content shorter than the
+      *> viewport must not be allowed to subtract into a wrapped
+      *> LAST-LINE that would let SCROLL-DOWN/PAGE-DOWN scroll past
+      *> the pad's real content.
+           IF PAD-LINES > VIEW-HEIGHT
+               COMPUTE LAST-LINE = PAD-LINES - VIEW-HEIGHT
+           ELSE
+               MOVE 0 TO LAST-LINE
+           END-IF
+           MOVE 0 TO TOP-LINE.
+           SET PAD-VIEW-IS-DONE TO FALSE.
+           COMPUTE VIEW-BOTTOM-ROW = VIEW-TOP-ROW + VIEW-HEIGHT - 1.
+           COMPUTE VIEW-RIGHT-COL = VIEW-LEFT-COL + VIEW-WIDTH - 1.
+           CALL 'newpad' USING PAD-LINES, PAD-COLS RETURNING PAD-ID.
+           PERFORM FILL-PAD.
+           PERFORM REFRESH-PAD-VIEW.
+           PERFORM PAD-EVENT-LOOP UNTIL PAD-VIEW-IS-DONE.
+           CALL 'delwin' USING PAD-ID.
+           GOBACK.
+
+       FILL-PAD SECTION.
+           PERFORM WRITE-ONE-PAD-LINE
+               VARYING PAD-LINE-IDX FROM 1 BY 1
+               UNTIL PAD-LINE-IDX > PAD-LINES.
+           EXIT SECTION.
+
+       WRITE-ONE-PAD-LINE SECTION.
+           COMPUTE PAD-LINE-ROW = PAD-LINE-IDX - 1.
+           CALL 'mvwprintw' USING PAD-ID, PAD-LINE-ROW, 0,
+               "%s", PAD-TEXT-LINE(PAD-LINE-IDX).
+           EXIT SECTION.
+
+       REFRESH-PAD-VIEW SECTION.
+           CALL 'prefresh' USING PAD-ID, TOP-LINE, 0,
+               VIEW-TOP-ROW, VIEW-LEFT-COL,
+               VIEW-BOTTOM-ROW, VIEW-RIGHT-COL.
+           EXIT SECTION.
+
+       PAD-EVENT-LOOP SECTION.
+           CALL 'wgetch' USING PAD-ID RETURNING KEY-CODE.
+           EVALUATE KEY-CODE
+               WHEN KEY-UP-ARROW
+                   PERFORM SCROLL-UP
+               WHEN KEY-DOWN-ARROW
+                   PERFORM SCROLL-DOWN
+               WHEN KEY-PAGE-UP
+                   PERFORM PAGE-UP
+               WHEN KEY-PAGE-DOWN
+                   PERFORM PAGE-DOWN
+               WHEN KEY-ENTER-RETURN
+                   SET PAD-VIEW-IS-DONE TO TRUE
+               WHEN KEY-ENTER-PAD
+                   SET PAD-VIEW-IS-DONE TO TRUE
+               WHEN KEY-ESCAPE
+                   SET PAD-VIEW-IS-DONE TO TRUE
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           EXIT SECTION.
+
+       SCROLL-UP SECTION.
+           IF TOP-LINE > 0
+               SUBTRACT 1 FROM TOP-LINE
+               PERFORM REFRESH-PAD-VIEW
+           END-IF
+           EXIT SECTION.
+
+       SCROLL-DOWN SECTION.
+           IF TOP-LINE < LAST-LINE
+               ADD 1 TO TOP-LINE
+               PERFORM REFRESH-PAD-VIEW
+           END-IF
+           EXIT SECTION.
+
+       PAGE-UP SECTION.
+           IF TOP-LINE > VIEW-HEIGHT
+               SUBTRACT VIEW-HEIGHT FROM TOP-LINE
+           ELSE
+               MOVE 0 TO TOP-LINE
+           END-IF
+           PERFORM REFRESH-PAD-VIEW.
+           EXIT SECTION.
+
+       PAGE-DOWN SECTION.
+           ADD VIEW-HEIGHT TO TOP-LINE.
+           IF TOP-LINE > LAST-LINE
+               MOVE LAST-LINE TO TOP-LINE
+           END-IF
+           PERFORM REFRESH-PAD-VIEW.
+           EXIT SECTION.
+
+       END PROGRAM NCURSES-PAD.

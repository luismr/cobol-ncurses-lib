@@ -0,0 +1,200 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NCURSES-DIALOG.
+       AUTHOR. Luis Machado Reis.
+       DATE-WRITTEN. 2026-08-08.
+
+      *> Centered modal confirmation/alert dialog, reusing the same
+      *> border-plus-drop-shadow look CREATE-WINDOW draws. Builds a
+      *> small window sized to the message, shows the message with a
+      *> Y/N or OK/Cancel prompt beneath it, and blocks input to
+      *> everything else until the operator answers; DIALOG-ANSWER
+      *> comes back 'Y'/'N' for a yes/no prompt or 'O'/'C' for an
+      *> OK/Cancel prompt, 'N'/'C' also on Esc. Centers against the
+      *> real terminal size, queried fresh each call via getmaxy/
+      *> getmaxx on stdscr.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 TERM-LINES                 PIC 9(4) COMP-5.
+       01 TERM-COLS                  PIC 9(4) COMP-5.
+
+       01 DIALOG-WIN-ID              USAGE POINTER.
+       01 SHADOW-WIN-ID              USAGE POINTER.
+       01 SHADOW-ATTR                PIC 9(9) COMP-5 VALUE 262144.
+       01 SHADOW-BKGD-CHAR           PIC 9(9) COMP-5.
+       01 DIALOG-WIDTH               PIC 9(3).
+       01 DIALOG-HEIGHT              PIC 9(3) VALUE 5.
+       01 DIALOG-X                   PIC 9(3).
+       01 DIALOG-Y                   PIC 9(3).
+       01 SHADOW-X                   PIC 9(3).
+       01 SHADOW-Y                   PIC 9(3).
+       01 DIALOG-TITLE-TEXT          PIC X(40).
+       01 TITLE-START-COL            PIC 9(3).
+       01 MESSAGE-START-COL          PIC 9(3).
+       01 PROMPT-TEXT                PIC X(20).
+       01 PROMPT-START-COL           PIC 9(3).
+
+       01 KEY-CODE                   PIC S9(9) COMP-5.
+       01 KEY-ENTER-RETURN           PIC 9(4) COMP-5 VALUE 10.
+       01 KEY-ENTER-PAD              PIC 9(4) COMP-5 VALUE 343.
+       01 KEY-ESCAPE                 PIC 9(4) COMP-5 VALUE 27.
+       01 TYPED-CHAR                 PIC X.
+
+       01 DONE-SWITCH                PIC X VALUE 'N'.
+           88 DIALOG-IS-DONE         VALUE 'Y' WHEN SET TO FALSE IS 'N'.
+       01 AUDIT-ACTION-TO-LOG        PIC X(10).
+       COPY "util-control.cpy".
+
+       LINKAGE SECTION.
+       01 DIALOG-MESSAGE              PIC X(60).
+       01 DIALOG-TYPE                 PIC X.
+           88 DIALOG-IS-YESNO             VALUE 'Y'.
+           88 DIALOG-IS-OKCANCEL          VALUE 'O'.
+       01 DIALOG-ANSWER                PIC X.
+
+       PROCEDURE DIVISION USING DIALOG-MESSAGE, DIALOG-TYPE,
+                                 DIALOG-ANSWER.
+
+       MAIN-PROCEDURE SECTION.
+           SET DIALOG-IS-DONE TO FALSE.
+           MOVE SPACE TO DIALOG-ANSWER.
+           MOVE 'NCURSES-DIALOG' TO UTIL-AUDIT-PROGRAM.
+           PERFORM GET-TERMINAL-SIZE.
+           PERFORM SIZE-DIALOG-WINDOW.
+           PERFORM CREATE-DIALOG-WINDOW.
+           MOVE 'OPEN' TO AUDIT-ACTION-TO-LOG.
+           PERFORM LOG-DIALOG-ACTION.
+           PERFORM DRAW-DIALOG-CONTENTS.
+           PERFORM DIALOG-EVENT-LOOP UNTIL DIALOG-IS-DONE.
+           MOVE 'CLOSE' TO AUDIT-ACTION-TO-LOG.
+           PERFORM LOG-DIALOG-ACTION.
+           CALL 'delwin' USING DIALOG-WIN-ID.
+           CALL 'delwin' USING SHADOW-WIN-ID.
+           GOBACK.
+
+      *> Queries the real terminal size off stdscr (passing 0 for the
+      *> WINDOW* argument the same way NCURSES-UTIL's keypad call
+      *> does) instead of assuming a fixed 80x24 screen, so the dialog
+      *> centers correctly on whatever terminal the operator has.
+       GET-TERMINAL-SIZE SECTION.
+           CALL 'getmaxy' USING 0 RETURNING TERM-LINES.
+           CALL 'getmaxx' USING 0 RETURNING TERM-COLS.
+           EXIT SECTION.
+
+       SIZE-DIALOG-WINDOW SECTION.
+           COMPUTE DIALOG-WIDTH =
+               FUNCTION LENGTH(FUNCTION TRIM(DIALOG-MESSAGE)) + 4.
+           IF DIALOG-WIDTH < 20
+               MOVE 20 TO DIALOG-WIDTH
+           END-IF
+           COMPUTE DIALOG-X = (TERM-COLS - DIALOG-WIDTH) / 2.
+           COMPUTE DIALOG-Y = (TERM-LINES - DIALOG-HEIGHT) / 2.
+           IF DIALOG-IS-YESNO
+               MOVE 'CONFIRM' TO DIALOG-TITLE-TEXT
+               MOVE '(Y)es  (N)o' TO PROMPT-TEXT
+           ELSE
+               MOVE 'ALERT' TO DIALOG-TITLE-TEXT
+               MOVE '(O)K  (C)ancel' TO PROMPT-TEXT
+           END-IF
+           EXIT SECTION.
+
+      *> Same newwin-plus-offset-shadow recipe as CREATE-WINDOW in
+      *> ncurses-window.cbl, borrowed rather than called out to since
+      *> a dialog owns its own short-lived event loop instead of
+      *> NCURSES-WINDOW's generic "press any key" exit.
+       CREATE-DIALOG-WINDOW SECTION.
+           COMPUTE SHADOW-Y = DIALOG-Y + 1.
+           COMPUTE SHADOW-X = DIALOG-X + 1.
+           CALL 'newwin' USING DIALOG-HEIGHT, DIALOG-WIDTH,
+                                SHADOW-Y, SHADOW-X
+                                RETURNING SHADOW-WIN-ID.
+           COMPUTE SHADOW-BKGD-CHAR = 32 + SHADOW-ATTR.
+           CALL 'wbkgd' USING SHADOW-WIN-ID, SHADOW-BKGD-CHAR.
+           CALL 'wrefresh' USING SHADOW-WIN-ID.
+           CALL 'newwin' USING DIALOG-HEIGHT, DIALOG-WIDTH,
+                                DIALOG-Y, DIALOG-X
+                                RETURNING DIALOG-WIN-ID.
+           CALL 'box' USING DIALOG-WIN-ID, 0, 0.
+           COMPUTE TITLE-START-COL =
+               (DIALOG-WIDTH -
+                FUNCTION LENGTH(FUNCTION TRIM(DIALOG-TITLE-TEXT))) / 2.
+           CALL 'mvwprintw' USING DIALOG-WIN-ID, 0, TITLE-START-COL,
+               "%s", FUNCTION TRIM(DIALOG-TITLE-TEXT).
+           EXIT SECTION.
+
+       DRAW-DIALOG-CONTENTS SECTION.
+           COMPUTE MESSAGE-START-COL =
+               (DIALOG-WIDTH -
+                FUNCTION LENGTH(FUNCTION TRIM(DIALOG-MESSAGE))) / 2.
+           CALL 'mvwprintw' USING DIALOG-WIN-ID, 1, MESSAGE-START-COL,
+               "%s", FUNCTION TRIM(DIALOG-MESSAGE).
+           COMPUTE PROMPT-START-COL =
+               (DIALOG-WIDTH -
+                FUNCTION LENGTH(FUNCTION TRIM(PROMPT-TEXT))) / 2.
+           CALL 'mvwprintw' USING DIALOG-WIN-ID, 3, PROMPT-START-COL,
+               "%s", FUNCTION TRIM(PROMPT-TEXT).
+           CALL 'wrefresh' USING DIALOG-WIN-ID.
+           EXIT SECTION.
+
+       DIALOG-EVENT-LOOP SECTION.
+           CALL 'wgetch' USING DIALOG-WIN-ID RETURNING KEY-CODE.
+           IF KEY-CODE >= 32 AND KEY-CODE <= 126
+               MOVE FUNCTION CHAR(KEY-CODE + 1) TO TYPED-CHAR
+           ELSE
+               MOVE SPACE TO TYPED-CHAR
+           END-IF
+           EVALUATE TRUE
+               WHEN DIALOG-IS-YESNO
+                   AND (TYPED-CHAR = 'Y' OR TYPED-CHAR = 'y')
+                   MOVE 'Y' TO DIALOG-ANSWER
+                   SET DIALOG-IS-DONE TO TRUE
+               WHEN DIALOG-IS-YESNO
+                   AND (TYPED-CHAR = 'N' OR TYPED-CHAR = 'n')
+                   MOVE 'N' TO DIALOG-ANSWER
+                   SET DIALOG-IS-DONE TO TRUE
+               WHEN DIALOG-IS-OKCANCEL
+                   AND (TYPED-CHAR = 'O' OR TYPED-CHAR = 'o')
+                   MOVE 'O' TO DIALOG-ANSWER
+                   SET DIALOG-IS-DONE TO TRUE
+               WHEN DIALOG-IS-OKCANCEL
+                   AND (TYPED-CHAR = 'C' OR TYPED-CHAR = 'c')
+                   MOVE 'C' TO DIALOG-ANSWER
+                   SET DIALOG-IS-DONE TO TRUE
+               WHEN KEY-CODE = KEY-ENTER-RETURN
+                   OR KEY-CODE = KEY-ENTER-PAD
+                   IF DIALOG-IS-YESNO
+                       MOVE 'Y' TO DIALOG-ANSWER
+                   ELSE
+                       MOVE 'O' TO DIALOG-ANSWER
+                   END-IF
+                   SET DIALOG-IS-DONE TO TRUE
+               WHEN KEY-CODE = KEY-ESCAPE
+                   IF DIALOG-IS-YESNO
+                       MOVE 'N' TO DIALOG-ANSWER
+                   ELSE
+                       MOVE 'C' TO DIALOG-ANSWER
+                   END-IF
+                   SET DIALOG-IS-DONE TO TRUE
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           EXIT SECTION.
+
+      *> Records this dialog's open and close (with the operator's
+      *> answer already in DIALOG-ANSWER by then) to the session audit
+      *> log, so there's a trail of which operator opened a
+      *> job-cancel/confirmation dialog and when.
+       LOG-DIALOG-ACTION SECTION.
+           MOVE AUDIT-ACTION-TO-LOG TO UTIL-AUDIT-ACTION.
+           MOVE DIALOG-TITLE-TEXT TO UTIL-AUDIT-WINDOW.
+           MOVE DIALOG-WIDTH TO UTIL-AUDIT-WIDTH.
+           MOVE DIALOG-HEIGHT TO UTIL-AUDIT-HEIGHT.
+           MOVE DIALOG-X TO UTIL-AUDIT-X.
+           MOVE DIALOG-Y TO UTIL-AUDIT-Y.
+           CALL 'NCURSES-UTIL' USING 'AUDIT-LOG', UTIL-CONTROL.
+           EXIT SECTION.
+
+       END PROGRAM NCURSES-DIALOG.

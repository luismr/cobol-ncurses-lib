@@ -0,0 +1,14 @@
+      *> One row of a screen-layout file: everything a caller needs to
+      *> drive NCURSES-WINDOW's PROCEDURE DIVISION USING parameters
+      *> for one named screen, so repositioning or resizing a screen
+      *> is a data-file edit instead of a recompile.
+       01 SCREEN-DEF-RECORD.
+           05 SCREEN-NAME          PIC X(20).
+           05 SCREEN-WIDTH         PIC 9(3).
+           05 SCREEN-HEIGHT        PIC 9(3).
+           05 SCREEN-X             PIC 9(3).
+           05 SCREEN-Y             PIC 9(3).
+           05 SCREEN-SHADOW        PIC X.
+           05 SCREEN-BORDER        PIC X.
+           05 SCREEN-COLOR-PAIR    PIC 9.
+           05 SCREEN-TITLE         PIC X(40).

@@ -0,0 +1,4 @@
+      *> Fixed-size item table shared by NCURSES-MENU callers; unused
+      *> trailing entries beyond MENU-ITEM-COUNT are ignored.
+       01 MENU-ITEM-TABLE.
+           05 MENU-ITEM-ENTRY OCCURS 20 TIMES PIC X(40).

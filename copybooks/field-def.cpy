@@ -0,0 +1,18 @@
+      *> Fixed-size field-definition table shared by NCURSES-FIELD
+      *> callers. Each entry lays out one labeled input field: where
+      *> it sits, how wide it is, whether it is numeric or
+      *> alphanumeric, and whether it must be filled in. FIELD-VALUE
+      *> carries the operator's keystrokes back out to the caller.
+       01 FIELD-DEF-TABLE.
+           05 FIELD-DEF OCCURS 10 TIMES.
+               10 FIELD-ROW          PIC 9(3).
+               10 FIELD-COL          PIC 9(3).
+               10 FIELD-LEN          PIC 9(2).
+               10 FIELD-TYPE         PIC X.
+                  88 FIELD-IS-NUMERIC      VALUE 'N'.
+                  88 FIELD-IS-ALPHA        VALUE 'A'.
+               10 FIELD-REQUIRED     PIC X.
+                  88 FIELD-IS-REQUIRED     VALUE 'Y'.
+               10 FIELD-VALID        PIC X VALUE 'Y'.
+                  88 FIELD-IS-VALID        VALUE 'Y'.
+               10 FIELD-VALUE        PIC X(40).

@@ -0,0 +1,12 @@
+      *> One slot in NCURSES-WINDOW-MANAGER's window table, and also
+      *> the record FIND-WINDOW hands back to a caller.
+       01 WINDOW-ENTRY.
+           05 ENTRY-IN-USE           PIC X.
+              88 ENTRY-IS-IN-USE            VALUE 'Y'.
+           05 ENTRY-WIN-ID           USAGE POINTER.
+           05 ENTRY-SHADOW-WIN-ID    USAGE POINTER.
+           05 ENTRY-WIDTH            PIC 9(3).
+           05 ENTRY-HEIGHT           PIC 9(3).
+           05 ENTRY-X                PIC 9(3).
+           05 ENTRY-Y                PIC 9(3).
+           05 ENTRY-SHADOW-ENABLED   PIC X.

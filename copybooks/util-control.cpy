@@ -0,0 +1,17 @@
+      *> Shared control block passed to NCURSES-UTIL alongside its
+      *> FUNCTION-CODE parameter. Fields are grouped by feature; a
+      *> given call only needs to populate the fields its function
+      *> code uses and can leave the rest at whatever the caller had.
+       01 UTIL-CONTROL.
+           05 UTIL-ENABLE-MOUSE     PIC X.
+              88 UTIL-MOUSE-ON            VALUE 'Y'.
+           05 UTIL-MOUSE-ROW        PIC 9(3).
+           05 UTIL-MOUSE-COL        PIC 9(3).
+           05 UTIL-MOUSE-BUTTON     PIC 9(9).
+           05 UTIL-AUDIT-PROGRAM    PIC X(30).
+           05 UTIL-AUDIT-WINDOW     PIC X(40).
+           05 UTIL-AUDIT-ACTION     PIC X(10).
+           05 UTIL-AUDIT-WIDTH      PIC 9(3).
+           05 UTIL-AUDIT-HEIGHT     PIC 9(3).
+           05 UTIL-AUDIT-X          PIC 9(3).
+           05 UTIL-AUDIT-Y          PIC 9(3).
